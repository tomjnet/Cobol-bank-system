@@ -0,0 +1,10 @@
+       01 PEOPLE-RW-OLD-FILE.
+           05 PEOPLE-RW-OLD-ID PIC 9(10).
+           05 PEOPLE-RW-OLD-NAME PIC A(255).
+           05 PEOPLE-RW-OLD-BIRTH PIC A(8).
+           05 PEOPLE-RW-OLD-CITY PIC A(255).
+           05 PEOPLE-RW-OLD-NEIGHBORHOOD PIC A(255).
+           05 PEOPLE-RW-OLD-STREET PIC A(255).
+           05 PEOPLE-RW-OLD-NUMBER PIC 9(10).
+           05 PEOPLE-RW-OLD-CEP PIC 9(10).
+           05 PEOPLE-RW-OLD-SIGNATURE PIC A(10).
