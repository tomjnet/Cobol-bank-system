@@ -0,0 +1,11 @@
+       01 PEOPLE-RW-FILE.
+           05 PEOPLE-RW-ID PIC 9(10).
+           05 PEOPLE-RW-NAME PIC A(255).
+           05 PEOPLE-RW-BIRTH PIC A(8).
+           05 PEOPLE-RW-CITY PIC A(255).
+           05 PEOPLE-RW-NEIGHBORHOOD PIC A(255).
+           05 PEOPLE-RW-STREET PIC A(255).
+           05 PEOPLE-RW-NUMBER PIC 9(10).
+           05 PEOPLE-RW-CEP PIC 9(10).
+           05 PEOPLE-RW-SIGNATURE PIC A(10).
+           05 PEOPLE-RW-CPF PIC 9(11).
