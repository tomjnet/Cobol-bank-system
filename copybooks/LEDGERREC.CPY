@@ -0,0 +1,6 @@
+       01 ACCOUNT-LEDGER-RECORD.
+           05 LEDGER-ACCOUNT-ID PIC 9(10).
+           05 LEDGER-DATE PIC 9(8).
+           05 LEDGER-OPERATION PIC 9(5).
+           05 LEDGER-AMOUNT PIC S9(9)V99.
+           05 LEDGER-BALANCE PIC S9(9)V99.
