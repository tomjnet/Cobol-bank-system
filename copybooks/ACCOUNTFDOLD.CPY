@@ -0,0 +1,3 @@
+       01 ACCOUNT-OLD-FILE.
+           05 ACCOUNT-OLD-ID PIC 9(10).
+           05 ACCOUNT-OLD-PEOPLE-ID PIC 9(10).
