@@ -0,0 +1,8 @@
+       01 ACCOUNT-FILE.
+           05 ACCOUNT-ID PIC 9(10).
+           05 ACCOUNT-PEOPLE-ID PIC 9(10).
+           05 ACCOUNT-BALANCE PIC S9(9)V99.
+           05 ACCOUNT-TYPE PIC X(1).
+           05 ACCOUNT-CURRENCY PIC X(3).
+           05 ACCOUNT-OPEN-DATE PIC 9(8).
+           05 ACCOUNT-STATUS PIC X(1).
