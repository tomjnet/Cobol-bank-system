@@ -0,0 +1,13 @@
+       01 ACCOUNT-REJECT-RECORD.
+           05 REJECT-ID PIC 9(10).
+           05 REJECT-PEOPLE-ID PIC 9(10).
+           05 REJECT-OPERATION PIC 9(5).
+           05 REJECT-SIGNATURE PIC A(10).
+           05 REJECT-AMOUNT PIC 9(9)V99.
+           05 REJECT-LOAN-RATE PIC 9(3)V999.
+           05 REJECT-LOAN-TERM PIC 9(3).
+           05 REJECT-ACCOUNT-TYPE PIC X(1).
+           05 REJECT-CURRENCY PIC X(3).
+           05 REJECT-REASON-CODE PIC 9(2).
+           05 REJECT-REASON-TEXT PIC X(45).
+           05 REJECT-DATE PIC 9(8).
