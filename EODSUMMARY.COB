@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODSUMMARY.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+             SELECT PEOPLE-RW ASSIGN TO 'storage/people.data'
+             ORGANIZATION IS INDEXED
+             ACCESS IS SEQUENTIAL
+             RECORD KEY IS PEOPLE-RW-ID
+             FILE STATUS IS WS-PEOPLE-FS.
+             SELECT ACCOUNT ASSIGN TO 'storage/account.data'
+             ORGANIZATION IS INDEXED
+             ACCESS IS SEQUENTIAL
+             RECORD KEY IS ACCOUNT-ID
+             FILE STATUS IS WS-ACCOUNT-FS.
+             SELECT ACCOUNT-LEDGER ASSIGN TO 'storage/ledger.data'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-LEDGER-FS.
+             SELECT ACCOUNT-REJECT ASSIGN TO 'storage/reject.data'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-REJECT-FS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD PEOPLE-RW.
+           COPY PEOPLERW.
+
+           FD ACCOUNT.
+           COPY ACCOUNTFD.
+
+           FD ACCOUNT-LEDGER.
+           COPY LEDGERREC.
+
+           FD ACCOUNT-REJECT.
+           COPY REJECTREC.
+
+       WORKING-STORAGE SECTION.
+           01 WS-EOF PIC A(1).
+           01 WS-PEOPLE-FS PIC X(2).
+           01 WS-ACCOUNT-FS PIC X(2).
+           01 WS-LEDGER-FS PIC X(2).
+           01 WS-REJECT-FS PIC X(2).
+
+           01 WS-TOTAL-PEOPLE-COUNT PIC 9(7) VALUE ZERO.
+           01 WS-NEW-ACCOUNT-COUNT PIC 9(7) VALUE ZERO.
+           01 WS-REJECT-COUNT PIC 9(7) VALUE ZERO.
+           01 WS-OP-COUNTS.
+               05 WS-OP-COUNT OCCURS 9 TIMES PIC 9(7).
+           01 WS-OP-INDEX PIC 9(1).
+
+           LINKAGE SECTION.
+           01 WS-REPORT-INPUT.
+               05 WS-REPORT-RUN-DATE PIC 9(8).
+
+       PROCEDURE DIVISION USING WS-REPORT-INPUT.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 2000-COUNT-PEOPLE
+           PERFORM 3000-COUNT-NEW-ACCOUNTS
+           PERFORM 4000-COUNT-LEDGER-OPERATIONS
+           PERFORM 5000-COUNT-REJECTS
+           PERFORM 8500-PRINT-SUMMARY
+           PERFORM 9000-CLOSE-FILES.
+
+       1000-OPEN-FILES.
+           OPEN INPUT PEOPLE-RW
+           OPEN INPUT ACCOUNT
+           OPEN INPUT ACCOUNT-LEDGER
+           OPEN INPUT ACCOUNT-REJECT.
+
+       2000-COUNT-PEOPLE.
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ PEOPLE-RW
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END ADD 1 TO WS-TOTAL-PEOPLE-COUNT
+               END-READ
+           END-PERFORM.
+
+       3000-COUNT-NEW-ACCOUNTS.
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ACCOUNT
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF ACCOUNT-OPEN-DATE = WS-REPORT-RUN-DATE
+                           ADD 1 TO WS-NEW-ACCOUNT-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       4000-COUNT-LEDGER-OPERATIONS.
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ACCOUNT-LEDGER
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF LEDGER-DATE = WS-REPORT-RUN-DATE
+                           MOVE LEDGER-OPERATION TO WS-OP-INDEX
+                           ADD 1 TO WS-OP-COUNT(WS-OP-INDEX)
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       5000-COUNT-REJECTS.
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ACCOUNT-REJECT
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF REJECT-DATE = WS-REPORT-RUN-DATE
+                           ADD 1 TO WS-REJECT-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       8500-PRINT-SUMMARY.
+           DISPLAY '==== RESUMO DE FECHAMENTO DO DIA ===='
+           DISPLAY 'DATA DO RELATORIO.......: '
+               WS-REPORT-RUN-DATE
+           DISPLAY 'TOTAL DE PESSOAS........: '
+               WS-TOTAL-PEOPLE-COUNT
+           DISPLAY 'CONTAS ABERTAS HOJE......: '
+               WS-NEW-ACCOUNT-COUNT
+           DISPLAY 'TRANSACOES POR OPERACAO:'
+           DISPLAY '  1 SALDO..............: '
+               WS-OP-COUNT(1)
+           DISPLAY '  2 SAQUE..............: '
+               WS-OP-COUNT(2)
+           DISPLAY '  3 DEPOSITO...........: '
+               WS-OP-COUNT(3)
+           DISPLAY '  4 EMPRESTIMO.........: '
+               WS-OP-COUNT(4)
+           DISPLAY '  5 ABERTURA...........: '
+               WS-OP-COUNT(5)
+           DISPLAY '  6 CONGELAR...........: '
+               WS-OP-COUNT(6)
+           DISPLAY '  7 ENCERRAR...........: '
+               WS-OP-COUNT(7)
+           DISPLAY 'TOTAL DE REJEITADOS......: '
+               WS-REJECT-COUNT
+           DISPLAY '======================================'.
+
+       9000-CLOSE-FILES.
+           CLOSE PEOPLE-RW
+           CLOSE ACCOUNT
+           CLOSE ACCOUNT-LEDGER
+           CLOSE ACCOUNT-REJECT.
