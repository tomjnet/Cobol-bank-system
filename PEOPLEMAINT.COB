@@ -0,0 +1,221 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PEOPLEMAINT.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+             SELECT PEOPLE-IN ASSIGN TO 'input/people.data'.
+             SELECT PEOPLE-RW ASSIGN TO 'storage/people.data'
+             ORGANIZATION IS INDEXED
+             ACCESS IS RANDOM
+             RECORD KEY IS PEOPLE-RW-ID
+             FILE STATUS IS WS-PEOPLE-FS.
+             SELECT PEOPLE-REJECT ASSIGN TO 'storage/people_reject.data'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-REJECT-FS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD PEOPLE-IN.
+           01 PEOPLE-IN-FILE.
+               05 PEOPLE-IN-OPERATION PIC 9(1).
+               05 PEOPLE-IN-ID PIC 9(10).
+               05 PEOPLE-IN-NAME PIC A(255).
+               05 PEOPLE-IN-BIRTH PIC A(8).
+               05 PEOPLE-IN-CITY PIC A(255).
+               05 PEOPLE-IN-NEIGHBORHOOD PIC A(255).
+               05 PEOPLE-IN-STREET PIC A(255).
+               05 PEOPLE-IN-NUMBER PIC 9(10).
+               05 PEOPLE-IN-CEP PIC 9(10).
+               05 PEOPLE-IN-SIGNATURE PIC A(10).
+               05 PEOPLE-IN-CPF PIC 9(11).
+
+           FD PEOPLE-RW.
+           COPY PEOPLERW.
+
+           FD PEOPLE-REJECT.
+           01 PEOPLE-REJECT-RECORD.
+               05 PREJECT-ID PIC 9(10).
+               05 PREJECT-OPERATION PIC 9(1).
+               05 PREJECT-NAME PIC A(255).
+               05 PREJECT-BIRTH PIC A(8).
+               05 PREJECT-CITY PIC A(255).
+               05 PREJECT-NEIGHBORHOOD PIC A(255).
+               05 PREJECT-STREET PIC A(255).
+               05 PREJECT-NUMBER PIC 9(10).
+               05 PREJECT-CEP PIC 9(10).
+               05 PREJECT-SIGNATURE PIC A(10).
+               05 PREJECT-CPF PIC 9(11).
+               05 PREJECT-REASON-CODE PIC 9(2).
+               05 PREJECT-REASON-TEXT PIC X(40).
+               05 PREJECT-DATE PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+           01 WS-EOF PIC A(1).
+           01 WS-PEOPLE-FS PIC X(2).
+           01 WS-REJECT-FS PIC X(2).
+           01 WS-PEOPLE-EXISTS PIC A(1).
+           01 WS-CEP-OK PIC A(1).
+
+           01 WS-REASON-CODES.
+               05 WS-REASON-BATCH-SIGNATURE PIC 9(2) VALUE 01.
+               05 WS-REASON-CEP-INVALID PIC 9(2) VALUE 02.
+               05 WS-REASON-PEOPLE-EXISTS PIC 9(2) VALUE 03.
+               05 WS-REASON-PEOPLE-NOT-FOUND PIC 9(2) VALUE 04.
+               05 WS-REASON-INVALID-OPERATION PIC 9(2) VALUE 05.
+
+           LINKAGE SECTION.
+           01 WS-INPUT.
+               05 WS-INPUT-OPERATION-ID PIC 9(5).
+               05 WS-INPUT-SIGNATURE PIC A(10).
+
+       PROCEDURE DIVISION USING WS-INPUT.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM UNTIL WS-EOF = 'Y'
+               PERFORM 2000-READ-PEOPLE-IN
+               IF WS-EOF NOT = 'Y'
+                   PERFORM 3000-PROCESS-RECORD
+               END-IF
+           END-PERFORM
+           PERFORM 9000-CLOSE-FILES.
+
+       1000-OPEN-FILES.
+           OPEN INPUT PEOPLE-IN
+           OPEN I-O PEOPLE-RW
+           PERFORM 1100-OPEN-REJECT.
+
+       1100-OPEN-REJECT.
+           OPEN EXTEND PEOPLE-REJECT
+           IF WS-REJECT-FS = '35' THEN
+               OPEN OUTPUT PEOPLE-REJECT
+           END-IF.
+
+       2000-READ-PEOPLE-IN.
+           READ PEOPLE-IN
+               AT END MOVE 'Y' TO WS-EOF
+           END-READ.
+
+       3000-PROCESS-RECORD.
+           IF WS-INPUT-SIGNATURE = PEOPLE-IN-SIGNATURE THEN
+               PERFORM 3100-VALIDATE-CEP
+               IF WS-CEP-OK = 'Y' THEN
+                   PERFORM 3200-LOOKUP-PEOPLE
+                   EVALUATE TRUE
+                       WHEN PEOPLE-IN-OPERATION = 1
+                           PERFORM 3300-CREATE-PEOPLE
+                       WHEN PEOPLE-IN-OPERATION = 2
+                           PERFORM 3400-UPDATE-PEOPLE
+                       WHEN OTHER
+                           DISPLAY 'OPERACAO INVALIDA'
+                           PERFORM 8000-WRITE-REJECT-INVALID-OPERATION
+                   END-EVALUATE
+               ELSE
+                   DISPLAY 'CEP INVALIDO'
+                   PERFORM 8000-WRITE-REJECT-CEP
+               END-IF
+           ELSE
+               DISPLAY 'ASSINATURA DE LOTE INVALIDA'
+               PERFORM 8000-WRITE-REJECT-BATCH-SIGNATURE
+           END-IF.
+
+       3100-VALIDATE-CEP.
+           MOVE 'Y' TO WS-CEP-OK
+           IF PEOPLE-IN-CEP = ZERO OR PEOPLE-IN-CEP > 99999999 THEN
+               MOVE 'N' TO WS-CEP-OK
+           END-IF.
+
+       3200-LOOKUP-PEOPLE.
+           MOVE PEOPLE-IN-ID TO PEOPLE-RW-ID
+           READ PEOPLE-RW
+               KEY IS PEOPLE-RW-ID
+               INVALID KEY
+               MOVE 'N' TO WS-PEOPLE-EXISTS
+               NOT INVALID KEY
+               MOVE 'Y' TO WS-PEOPLE-EXISTS
+           END-READ.
+
+       3300-CREATE-PEOPLE.
+           IF WS-PEOPLE-EXISTS = 'Y' THEN
+               DISPLAY 'PESSOA JA EXISTE'
+               PERFORM 8000-WRITE-REJECT-EXISTS
+           ELSE
+               MOVE PEOPLE-IN-ID TO PEOPLE-RW-ID
+               MOVE PEOPLE-IN-NAME TO PEOPLE-RW-NAME
+               MOVE PEOPLE-IN-BIRTH TO PEOPLE-RW-BIRTH
+               MOVE PEOPLE-IN-CITY TO PEOPLE-RW-CITY
+               MOVE PEOPLE-IN-NEIGHBORHOOD TO
+                   PEOPLE-RW-NEIGHBORHOOD
+               MOVE PEOPLE-IN-STREET TO PEOPLE-RW-STREET
+               MOVE PEOPLE-IN-NUMBER TO PEOPLE-RW-NUMBER
+               MOVE PEOPLE-IN-CEP TO PEOPLE-RW-CEP
+               MOVE PEOPLE-IN-SIGNATURE TO PEOPLE-RW-SIGNATURE
+               MOVE PEOPLE-IN-CPF TO PEOPLE-RW-CPF
+               WRITE PEOPLE-RW-FILE
+               DISPLAY 'PESSOA CRIADA ' PEOPLE-RW-ID
+           END-IF.
+
+       3400-UPDATE-PEOPLE.
+           IF WS-PEOPLE-EXISTS = 'N' THEN
+               DISPLAY 'PESSOA NAO ENCONTRADA'
+               PERFORM 8000-WRITE-REJECT-NOT-FOUND
+           ELSE
+               MOVE PEOPLE-IN-NAME TO PEOPLE-RW-NAME
+               MOVE PEOPLE-IN-BIRTH TO PEOPLE-RW-BIRTH
+               MOVE PEOPLE-IN-CITY TO PEOPLE-RW-CITY
+               MOVE PEOPLE-IN-NEIGHBORHOOD TO
+                   PEOPLE-RW-NEIGHBORHOOD
+               MOVE PEOPLE-IN-STREET TO PEOPLE-RW-STREET
+               MOVE PEOPLE-IN-NUMBER TO PEOPLE-RW-NUMBER
+               MOVE PEOPLE-IN-CEP TO PEOPLE-RW-CEP
+               MOVE PEOPLE-IN-SIGNATURE TO PEOPLE-RW-SIGNATURE
+               MOVE PEOPLE-IN-CPF TO PEOPLE-RW-CPF
+               REWRITE PEOPLE-RW-FILE
+               DISPLAY 'PESSOA ATUALIZADA ' PEOPLE-RW-ID
+           END-IF.
+
+       8000-WRITE-REJECT-BATCH-SIGNATURE.
+           MOVE WS-REASON-BATCH-SIGNATURE TO PREJECT-REASON-CODE
+           MOVE 'LOTE: ASSINATURA DE LOTE INVALIDA'
+               TO PREJECT-REASON-TEXT
+           PERFORM 8900-WRITE-REJECT-RECORD.
+
+       8000-WRITE-REJECT-CEP.
+           MOVE WS-REASON-CEP-INVALID TO PREJECT-REASON-CODE
+           MOVE 'CEP INVALIDO' TO PREJECT-REASON-TEXT
+           PERFORM 8900-WRITE-REJECT-RECORD.
+
+       8000-WRITE-REJECT-EXISTS.
+           MOVE WS-REASON-PEOPLE-EXISTS TO PREJECT-REASON-CODE
+           MOVE 'PESSOA JA EXISTE' TO PREJECT-REASON-TEXT
+           PERFORM 8900-WRITE-REJECT-RECORD.
+
+       8000-WRITE-REJECT-NOT-FOUND.
+           MOVE WS-REASON-PEOPLE-NOT-FOUND TO PREJECT-REASON-CODE
+           MOVE 'PESSOA NAO ENCONTRADA' TO PREJECT-REASON-TEXT
+           PERFORM 8900-WRITE-REJECT-RECORD.
+
+       8000-WRITE-REJECT-INVALID-OPERATION.
+           MOVE WS-REASON-INVALID-OPERATION TO PREJECT-REASON-CODE
+           MOVE 'CODIGO DE OPERACAO INVALIDO' TO PREJECT-REASON-TEXT
+           PERFORM 8900-WRITE-REJECT-RECORD.
+
+       8900-WRITE-REJECT-RECORD.
+           MOVE PEOPLE-IN-ID TO PREJECT-ID
+           MOVE PEOPLE-IN-OPERATION TO PREJECT-OPERATION
+           MOVE PEOPLE-IN-NAME TO PREJECT-NAME
+           MOVE PEOPLE-IN-BIRTH TO PREJECT-BIRTH
+           MOVE PEOPLE-IN-CITY TO PREJECT-CITY
+           MOVE PEOPLE-IN-NEIGHBORHOOD TO PREJECT-NEIGHBORHOOD
+           MOVE PEOPLE-IN-STREET TO PREJECT-STREET
+           MOVE PEOPLE-IN-NUMBER TO PREJECT-NUMBER
+           MOVE PEOPLE-IN-CEP TO PREJECT-CEP
+           MOVE PEOPLE-IN-SIGNATURE TO PREJECT-SIGNATURE
+           MOVE PEOPLE-IN-CPF TO PREJECT-CPF
+           MOVE FUNCTION CURRENT-DATE(1:8) TO PREJECT-DATE
+           WRITE PEOPLE-REJECT-RECORD.
+
+       9000-CLOSE-FILES.
+           CLOSE PEOPLE-IN
+           CLOSE PEOPLE-REJECT
+           CLOSE PEOPLE-RW.
