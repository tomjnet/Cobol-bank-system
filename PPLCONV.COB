@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PPLCONV.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+             SELECT PEOPLE-RW-OLD ASSIGN TO 'storage/people.data.old'
+             ORGANIZATION IS INDEXED
+             ACCESS IS SEQUENTIAL
+             RECORD KEY IS PEOPLE-RW-OLD-ID
+             FILE STATUS IS WS-OLD-FS.
+             SELECT PEOPLE-RW ASSIGN TO 'storage/people.data'
+             ORGANIZATION IS INDEXED
+             ACCESS IS SEQUENTIAL
+             RECORD KEY IS PEOPLE-RW-ID
+             FILE STATUS IS WS-NEW-FS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD PEOPLE-RW-OLD.
+           COPY PEOPLERWOLD.
+
+           FD PEOPLE-RW.
+           COPY PEOPLERW.
+
+       WORKING-STORAGE SECTION.
+           01 WS-EOF PIC A(1).
+           01 WS-OLD-FS PIC X(2).
+           01 WS-NEW-FS PIC X(2).
+           01 WS-CONVERTED-COUNT PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM UNTIL WS-EOF = 'Y'
+               PERFORM 2000-READ-OLD
+               IF WS-EOF NOT = 'Y'
+                   PERFORM 3000-CONVERT-RECORD
+               END-IF
+           END-PERFORM
+           PERFORM 9000-CLOSE-FILES
+           DISPLAY 'PPLCONV: ' WS-CONVERTED-COUNT
+               ' PEOPLE-RW RECORDS CONVERTED'.
+
+       1000-OPEN-FILES.
+           OPEN INPUT PEOPLE-RW-OLD
+           OPEN OUTPUT PEOPLE-RW.
+
+       2000-READ-OLD.
+           READ PEOPLE-RW-OLD NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+           END-READ.
+
+       3000-CONVERT-RECORD.
+           MOVE PEOPLE-RW-OLD-ID TO PEOPLE-RW-ID
+           MOVE PEOPLE-RW-OLD-NAME TO PEOPLE-RW-NAME
+           MOVE PEOPLE-RW-OLD-BIRTH TO PEOPLE-RW-BIRTH
+           MOVE PEOPLE-RW-OLD-CITY TO PEOPLE-RW-CITY
+           MOVE PEOPLE-RW-OLD-NEIGHBORHOOD TO PEOPLE-RW-NEIGHBORHOOD
+           MOVE PEOPLE-RW-OLD-STREET TO PEOPLE-RW-STREET
+           MOVE PEOPLE-RW-OLD-NUMBER TO PEOPLE-RW-NUMBER
+           MOVE PEOPLE-RW-OLD-CEP TO PEOPLE-RW-CEP
+           MOVE PEOPLE-RW-OLD-SIGNATURE TO PEOPLE-RW-SIGNATURE
+           MOVE ZERO TO PEOPLE-RW-CPF
+           WRITE PEOPLE-RW-FILE
+           ADD 1 TO WS-CONVERTED-COUNT.
+
+       9000-CLOSE-FILES.
+           CLOSE PEOPLE-RW-OLD
+           CLOSE PEOPLE-RW.
