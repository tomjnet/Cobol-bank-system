@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTCONV.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+             SELECT ACCOUNT-OLD ASSIGN TO 'storage/account.data.old'
+             ORGANIZATION IS INDEXED
+             ACCESS IS SEQUENTIAL
+             RECORD KEY IS ACCOUNT-OLD-ID
+             FILE STATUS IS WS-OLD-FS.
+             SELECT ACCOUNT ASSIGN TO 'storage/account.data'
+             ORGANIZATION IS INDEXED
+             ACCESS IS SEQUENTIAL
+             RECORD KEY IS ACCOUNT-ID
+             FILE STATUS IS WS-NEW-FS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD ACCOUNT-OLD.
+           COPY ACCOUNTFDOLD.
+
+           FD ACCOUNT.
+           COPY ACCOUNTFD.
+
+       WORKING-STORAGE SECTION.
+           01 WS-EOF PIC A(1).
+           01 WS-OLD-FS PIC X(2).
+           01 WS-NEW-FS PIC X(2).
+           01 WS-CONVERTED-COUNT PIC 9(7) VALUE ZERO.
+
+           01 WS-DEFAULTS.
+               05 WS-DEFAULT-TYPE PIC X(1) VALUE 'C'.
+               05 WS-DEFAULT-CURRENCY PIC X(3) VALUE 'BRL'.
+               05 WS-DEFAULT-OPEN-DATE PIC 9(8) VALUE ZERO.
+               05 WS-DEFAULT-STATUS PIC X(1) VALUE 'A'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM UNTIL WS-EOF = 'Y'
+               PERFORM 2000-READ-OLD
+               IF WS-EOF NOT = 'Y'
+                   PERFORM 3000-CONVERT-RECORD
+               END-IF
+           END-PERFORM
+           PERFORM 9000-CLOSE-FILES
+           DISPLAY 'ACCTCONV: ' WS-CONVERTED-COUNT
+               ' ACCOUNT RECORDS CONVERTED'.
+
+       1000-OPEN-FILES.
+           OPEN INPUT ACCOUNT-OLD
+           OPEN OUTPUT ACCOUNT.
+
+       2000-READ-OLD.
+           READ ACCOUNT-OLD NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+           END-READ.
+
+       3000-CONVERT-RECORD.
+           MOVE ACCOUNT-OLD-ID TO ACCOUNT-ID
+           MOVE ACCOUNT-OLD-PEOPLE-ID TO ACCOUNT-PEOPLE-ID
+           MOVE ZERO TO ACCOUNT-BALANCE
+           MOVE WS-DEFAULT-TYPE TO ACCOUNT-TYPE
+           MOVE WS-DEFAULT-CURRENCY TO ACCOUNT-CURRENCY
+           MOVE WS-DEFAULT-OPEN-DATE TO ACCOUNT-OPEN-DATE
+           MOVE WS-DEFAULT-STATUS TO ACCOUNT-STATUS
+           WRITE ACCOUNT-FILE
+           ADD 1 TO WS-CONVERTED-COUNT.
+
+       9000-CLOSE-FILES.
+           CLOSE ACCOUNT-OLD
+           CLOSE ACCOUNT.
