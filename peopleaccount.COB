@@ -8,21 +8,33 @@
              ORGANIZATION IS INDEXED
              ACCESS IS RANDOM
              RECORD KEY IS PEOPLE-RW-ID
-             FILE STATUS IS FS.
+             FILE STATUS IS WS-PEOPLE-FS.
              SELECT ACCOUNT-IN ASSIGN TO 'input/account.data'.
              SELECT ACCOUNT ASSIGN TO 'storage/account.data'
              ORGANIZATION IS INDEXED
              ACCESS IS RANDOM
              RECORD KEY IS ACCOUNT-ID
-             FILE STATUS IS FS.
+             FILE STATUS IS WS-ACCOUNT-FS.
+             SELECT ACCOUNT-REJECT ASSIGN TO 'storage/reject.data'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-REJECT-FS.
+             SELECT ACCOUNT-LEDGER ASSIGN TO 'storage/ledger.data'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-LEDGER-FS.
+             SELECT ACCOUNT-LOAN ASSIGN TO 'storage/loan.data'
+             ORGANIZATION IS INDEXED
+             ACCESS IS RANDOM
+             RECORD KEY IS LOAN-ACCOUNT-ID
+             FILE STATUS IS WS-LOAN-FS.
+             SELECT CHECKPOINT-CTL ASSIGN TO 'storage/checkpoint.data'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-CKPT-FS.
 
 
        DATA DIVISION.
            FILE SECTION.
            FD ACCOUNT.
-           01 ACCOUNT-FILE.
-               05 ACCOUNT-ID PIC 9(10).
-               05 ACCOUNT-PEOPLE-ID PIC 9(10).
+           COPY ACCOUNTFD.
 
            FD ACCOUNT-IN.
            01 ACCOUNT-IN-FILE.
@@ -30,24 +42,61 @@
                05 ACCOUNT-IN-PEOPLE-ID PIC 9(10).
                05 ACCOUNT-IN-OPERATION PIC 9(5).
                05 ACCOUNT-IN-SIGNATURE PIC A(10).
+               05 ACCOUNT-IN-AMOUNT PIC 9(9)V99.
+               05 ACCOUNT-IN-LOAN-RATE PIC 9(3)V999.
+               05 ACCOUNT-IN-LOAN-TERM PIC 9(3).
+               05 ACCOUNT-IN-ACCOUNT-TYPE PIC X(1).
+               05 ACCOUNT-IN-CURRENCY PIC X(3).
 
            FD PEOPLE-RW.
-           01 PEOPLE-RW-FILE.
-               05 PEOPLE-RW-ID PIC 9(10).
-               05 PEOPLE-RW-NAME PIC A(255).
-               05 PEOPLE-RW-BIRTH PIC A(8).
-               05 PEOPLE-RW-CITY PIC A(255).
-               05 PEOPLE-RW-NEIGHBORHOOD PIC A(255).
-               05 PEOPLE-RW-STREET PIC A(255).
-               05 PEOPLE-RW-NUMBER PIC 9(10).
-               05 PEOPLE-RW-CEP PIC 9(10).
-               05 PEOPLE-RW-SIGNATURE PIC A(10).
+           COPY PEOPLERW.
+
+           FD ACCOUNT-REJECT.
+           COPY REJECTREC.
+
+           FD ACCOUNT-LEDGER.
+           COPY LEDGERREC.
+
+           FD ACCOUNT-LOAN.
+           01 ACCOUNT-LOAN-RECORD.
+               05 LOAN-ACCOUNT-ID PIC 9(10).
+               05 LOAN-PRINCIPAL PIC 9(9)V99.
+               05 LOAN-RATE PIC 9(3)V999.
+               05 LOAN-TERM PIC 9(3).
+               05 LOAN-REMAINING-BALANCE PIC 9(9)V99.
+               05 LOAN-DATE PIC 9(8).
+
+           FD CHECKPOINT-CTL.
+           01 CHECKPOINT-RECORD.
+               05 CKPT-COUNT PIC 9(10).
 
        WORKING-STORAGE SECTION.
            01 WS-EOF PIC A(1).
            01 WS-EXSIST PIC A(1) value 'N'.
-           01 FS PIC 9(10) USAGE NATIONAL.
+           01 WS-PEOPLE-FS PIC X(2).
+           01 WS-ACCOUNT-FS PIC X(2).
+           01 WS-REJECT-FS PIC X(2).
+           01 WS-LEDGER-FS PIC X(2).
+           01 WS-LOAN-FS PIC X(2).
+           01 WS-CKPT-FS PIC X(2).
            01 WS-PEOPLE-EXISTS PIC A(1).
+           01 WS-SIGNATURE-OK PIC A(1).
+           01 WS-LEDGER-AMOUNT PIC S9(9)V99.
+           01 WS-CKPT-COUNT-IN PIC 9(10) VALUE ZERO.
+           01 WS-RECORD-COUNT PIC 9(10) VALUE ZERO.
+           01 WS-CKPT-INTERVAL PIC 9(5) VALUE 100.
+           01 WS-LOAN-OLD-PRINCIPAL PIC 9(9)V99.
+
+           01 WS-REASON-CODES.
+               05 WS-REASON-BATCH-SIGNATURE PIC 9(2) VALUE 01.
+               05 WS-REASON-PEOPLE-NOT-FOUND PIC 9(2) VALUE 02.
+               05 WS-REASON-PEOPLE-SIGNATURE PIC 9(2) VALUE 03.
+               05 WS-REASON-ACCOUNT-NOT-FOUND PIC 9(2) VALUE 04.
+               05 WS-REASON-ACCOUNT-STATUS PIC 9(2) VALUE 05.
+               05 WS-REASON-ACCOUNT-EXISTS PIC 9(2) VALUE 06.
+               05 WS-REASON-INVALID-OPERATION PIC 9(2) VALUE 07.
+               05 WS-REASON-ACCOUNT-OWNER-MISMATCH PIC 9(2) VALUE 08.
+               05 WS-REASON-LOAN-AMOUNT PIC 9(2) VALUE 09.
 
            LINKAGE SECTION.
            01 WS-INPUT.
@@ -55,51 +104,359 @@
                05 WS-INPUT-SIGNATURE PIC A(10).
 
        PROCEDURE DIVISION USING WS-INPUT.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM UNTIL WS-EOF = 'Y'
+               PERFORM 2000-READ-ACCOUNT-IN
+               IF WS-EOF NOT = 'Y'
+                   IF WS-RECORD-COUNT > WS-CKPT-COUNT-IN
+                       PERFORM 3000-PROCESS-RECORD
+                   END-IF
+                   PERFORM 5000-CHECKPOINT-IF-DUE
+               END-IF
+           END-PERFORM
+           PERFORM 9000-CLOSE-FILES.
+
+       1000-OPEN-FILES.
            OPEN INPUT ACCOUNT-IN
-               PERFORM UNTIL WS-EOF='Y'
-                   READ ACCOUNT-IN
-                       AT END MOVE 'Y' TO WS-EOF
-                       NOT AT END
-                       IF WS-INPUT-SIGNATURE = ACCOUNT-IN-SIGNATURE THEN
-                          MOVE ACCOUNT-IN-ID TO ACCOUNT-ID
-                          MOVE ACCOUNT-IN-PEOPLE-ID TO ACCOUNT-PEOPLE-ID
-                          OPEN I-O PEOPLE-RW
-                               DISPLAY ACCOUNT-IN-PEOPLE-ID
-                               MOVE ACCOUNT-IN-PEOPLE-ID TO PEOPLE-RW-ID
-                               READ PEOPLE-RW
-                                   KEY IS PEOPLE-RW-ID
-                                   INVALID KEY
-                                   MOVE 'N' TO WS-PEOPLE-EXISTS
-                                   NOT INVALID KEY
-                                   MOVE 'Y' TO WS-PEOPLE-EXISTS
-                               END-READ
-                          CLOSE PEOPLE-RW
-                          IF WS-PEOPLE-EXISTS = 'Y' THEN
-                              OPEN I-O ACCOUNT
-                                   READ ACCOUNT
-                                       KEY IS ACCOUNT-ID
-                                       INVALID KEY
-                                       WRITE ACCOUNT-FILE
-                                       END-WRITE
-                                       NOT INVALID KEY
-                                       IF ACCOUNT-IN-OPERATION = 1 THEN
-                                           DISPLAY 'SALDO'
-                                       END-IF
-                                       IF ACCOUNT-IN-OPERATION = 2 THEN
-                                           DISPLAY 'SAQUE'
-                                       END-IF
-                                       IF ACCOUNT-IN-OPERATION = 3 THEN
-                                           DISPLAY 'DEPOSITO'
-                                       END-IF
-                                       IF ACCOUNT-IN-OPERATION = 4 THEN
-                                           DISPLAY 'EMPRESTIMO'
-                                       END-IF
-                                   END-READ
-                              CLOSE ACCOUNT
-                          ELSE
-                           DISPLAY 'PESSOA N�O ENCONTRADA'
-                          END-IF
-                       END-IF
-                   END-READ
-               END-PERFORM.
-           CLOSE ACCOUNT-IN.
+           PERFORM 1050-OPEN-LOAN
+           OPEN I-O PEOPLE-RW
+           OPEN I-O ACCOUNT
+           PERFORM 1100-READ-CHECKPOINT
+           PERFORM 1200-OPEN-REJECT
+           PERFORM 1300-OPEN-LEDGER.
+
+       1050-OPEN-LOAN.
+           OPEN I-O ACCOUNT-LOAN
+           IF WS-LOAN-FS = '35' THEN
+               OPEN OUTPUT ACCOUNT-LOAN
+               CLOSE ACCOUNT-LOAN
+               OPEN I-O ACCOUNT-LOAN
+           END-IF.
+
+       1100-READ-CHECKPOINT.
+           MOVE ZERO TO WS-CKPT-COUNT-IN
+           OPEN INPUT CHECKPOINT-CTL
+           IF WS-CKPT-FS = '00' THEN
+               READ CHECKPOINT-CTL
+                   AT END CONTINUE
+                   NOT AT END MOVE CKPT-COUNT TO WS-CKPT-COUNT-IN
+               END-READ
+               CLOSE CHECKPOINT-CTL
+           END-IF.
+
+       1200-OPEN-REJECT.
+           OPEN EXTEND ACCOUNT-REJECT
+           IF WS-REJECT-FS = '35' THEN
+               OPEN OUTPUT ACCOUNT-REJECT
+           END-IF.
+
+       1300-OPEN-LEDGER.
+           OPEN EXTEND ACCOUNT-LEDGER
+           IF WS-LEDGER-FS = '35' THEN
+               OPEN OUTPUT ACCOUNT-LEDGER
+           END-IF.
+
+       2000-READ-ACCOUNT-IN.
+           READ ACCOUNT-IN
+               AT END MOVE 'Y' TO WS-EOF
+           END-READ
+           IF WS-EOF NOT = 'Y' THEN
+               ADD 1 TO WS-RECORD-COUNT
+           END-IF.
+
+       5000-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-RECORD-COUNT, WS-CKPT-INTERVAL) = 0 THEN
+               PERFORM 5900-WRITE-CHECKPOINT
+           END-IF.
+
+       5900-WRITE-CHECKPOINT.
+           MOVE WS-RECORD-COUNT TO CKPT-COUNT
+           OPEN OUTPUT CHECKPOINT-CTL
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-CTL.
+
+       3000-PROCESS-RECORD.
+           IF WS-INPUT-SIGNATURE = ACCOUNT-IN-SIGNATURE THEN
+               PERFORM 3100-LOOKUP-PEOPLE
+               PERFORM 3200-VALIDATE-PEOPLE-SIGNATURE
+               IF WS-PEOPLE-EXISTS = 'Y' AND WS-SIGNATURE-OK = 'Y' THEN
+                   PERFORM 3300-POST-TRANSACTION
+               ELSE
+                   IF WS-PEOPLE-EXISTS = 'N' THEN
+                       DISPLAY 'PESSOA NAO ENCONTRADA'
+                       PERFORM 8000-WRITE-REJECT-PEOPLE
+                   ELSE
+                       DISPLAY 'ASSINATURA INVALIDA'
+                       PERFORM 8000-WRITE-REJECT-PEOPLE-SIGNATURE
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY 'ASSINATURA DE LOTE INVALIDA'
+               PERFORM 8000-WRITE-REJECT-BATCH-SIGNATURE
+           END-IF.
+
+       3100-LOOKUP-PEOPLE.
+           MOVE ACCOUNT-IN-ID TO ACCOUNT-ID
+           MOVE ACCOUNT-IN-PEOPLE-ID TO ACCOUNT-PEOPLE-ID
+           DISPLAY ACCOUNT-IN-PEOPLE-ID
+           MOVE ACCOUNT-IN-PEOPLE-ID TO PEOPLE-RW-ID
+           READ PEOPLE-RW
+               KEY IS PEOPLE-RW-ID
+               INVALID KEY
+               MOVE 'N' TO WS-PEOPLE-EXISTS
+               NOT INVALID KEY
+               MOVE 'Y' TO WS-PEOPLE-EXISTS
+           END-READ.
+
+       3200-VALIDATE-PEOPLE-SIGNATURE.
+           MOVE 'Y' TO WS-SIGNATURE-OK
+           IF WS-PEOPLE-EXISTS = 'Y' AND
+              ACCOUNT-IN-SIGNATURE NOT = PEOPLE-RW-SIGNATURE THEN
+               MOVE 'N' TO WS-SIGNATURE-OK
+           END-IF.
+
+       3300-POST-TRANSACTION.
+           IF ACCOUNT-IN-OPERATION = 5 THEN
+               PERFORM 3500-OPEN-ACCOUNT
+           ELSE
+               PERFORM 3600-EXISTING-ACCOUNT-TRANSACTION
+           END-IF.
+
+       3500-OPEN-ACCOUNT.
+           READ ACCOUNT
+               KEY IS ACCOUNT-ID
+               INVALID KEY
+               MOVE ZERO TO ACCOUNT-BALANCE
+               MOVE ACCOUNT-IN-ACCOUNT-TYPE TO ACCOUNT-TYPE
+               MOVE ACCOUNT-IN-CURRENCY TO ACCOUNT-CURRENCY
+               MOVE FUNCTION CURRENT-DATE(1:8) TO
+                   ACCOUNT-OPEN-DATE
+               MOVE 'A' TO ACCOUNT-STATUS
+               WRITE ACCOUNT-FILE
+               MOVE ZERO TO WS-LEDGER-AMOUNT
+               DISPLAY 'ABERTURA '
+                   ACCOUNT-BALANCE
+               PERFORM 3900-WRITE-LEDGER
+               NOT INVALID KEY
+               DISPLAY 'CONTA JA EXISTE'
+               PERFORM 8000-WRITE-REJECT-ACCOUNT-EXISTS
+           END-READ.
+
+       3600-EXISTING-ACCOUNT-TRANSACTION.
+           READ ACCOUNT
+               KEY IS ACCOUNT-ID
+               INVALID KEY
+               DISPLAY 'CONTA NAO ENCONTRADA'
+               PERFORM 8000-WRITE-REJECT-ACCOUNT-NOT-FOUND
+               NOT INVALID KEY
+               IF ACCOUNT-PEOPLE-ID NOT = ACCOUNT-IN-PEOPLE-ID THEN
+                   DISPLAY 'CONTA NAO PERTENCE A PESSOA INFORMADA'
+                   PERFORM 8000-WRITE-REJECT-ACCOUNT-OWNER-MISMATCH
+               ELSE
+                   PERFORM 3700-DISPATCH-OPERATION
+               END-IF
+           END-READ.
+
+       3700-DISPATCH-OPERATION.
+           MOVE ZERO TO WS-LEDGER-AMOUNT
+           EVALUATE TRUE
+               WHEN ACCOUNT-IN-OPERATION = 1
+                   PERFORM 3710-SALDO
+               WHEN ACCOUNT-IN-OPERATION = 2
+                   PERFORM 3720-SAQUE
+               WHEN ACCOUNT-IN-OPERATION = 3
+                   PERFORM 3730-DEPOSITO
+               WHEN ACCOUNT-IN-OPERATION = 4
+                   PERFORM 3740-EMPRESTIMO
+               WHEN ACCOUNT-IN-OPERATION = 6
+                   PERFORM 3760-CONGELAR
+               WHEN ACCOUNT-IN-OPERATION = 7
+                   PERFORM 3770-ENCERRAR
+               WHEN OTHER
+                   DISPLAY 'OPERACAO INVALIDA'
+                   PERFORM 8000-WRITE-REJECT-INVALID-OPERATION
+           END-EVALUATE.
+
+       3710-SALDO.
+           IF ACCOUNT-STATUS = 'C' THEN
+               PERFORM 8000-WRITE-REJECT-ACCOUNT-STATUS
+           ELSE
+               DISPLAY 'SALDO '
+                   ACCOUNT-BALANCE
+               PERFORM 3900-WRITE-LEDGER
+           END-IF.
+
+       3720-SAQUE.
+           IF ACCOUNT-STATUS NOT = 'A' THEN
+               PERFORM 8000-WRITE-REJECT-ACCOUNT-STATUS
+           ELSE
+               SUBTRACT ACCOUNT-IN-AMOUNT
+                   FROM ACCOUNT-BALANCE
+               REWRITE ACCOUNT-FILE
+               COMPUTE WS-LEDGER-AMOUNT =
+                   ACCOUNT-IN-AMOUNT * -1
+               DISPLAY 'SAQUE '
+                   ACCOUNT-BALANCE
+               PERFORM 3900-WRITE-LEDGER
+           END-IF.
+
+       3730-DEPOSITO.
+           IF ACCOUNT-STATUS NOT = 'A' THEN
+               PERFORM 8000-WRITE-REJECT-ACCOUNT-STATUS
+           ELSE
+               ADD ACCOUNT-IN-AMOUNT
+                   TO ACCOUNT-BALANCE
+               REWRITE ACCOUNT-FILE
+               MOVE ACCOUNT-IN-AMOUNT TO WS-LEDGER-AMOUNT
+               DISPLAY 'DEPOSITO '
+                   ACCOUNT-BALANCE
+               PERFORM 3900-WRITE-LEDGER
+           END-IF.
+
+       3740-EMPRESTIMO.
+           IF ACCOUNT-STATUS NOT = 'A' THEN
+               PERFORM 8000-WRITE-REJECT-ACCOUNT-STATUS
+           ELSE
+               IF ACCOUNT-IN-AMOUNT NOT > ZERO THEN
+                   PERFORM 8000-WRITE-REJECT-LOAN-AMOUNT
+               ELSE
+                   ADD ACCOUNT-IN-AMOUNT TO ACCOUNT-BALANCE
+                   REWRITE ACCOUNT-FILE
+                   PERFORM 3400-POST-LOAN
+                   MOVE ACCOUNT-IN-AMOUNT TO WS-LEDGER-AMOUNT
+                   DISPLAY 'EMPRESTIMO '
+                       ACCOUNT-BALANCE
+                   PERFORM 3900-WRITE-LEDGER
+               END-IF
+           END-IF.
+
+       3760-CONGELAR.
+           IF ACCOUNT-STATUS NOT = 'A' THEN
+               PERFORM 8000-WRITE-REJECT-ACCOUNT-STATUS
+           ELSE
+               MOVE 'F' TO ACCOUNT-STATUS
+               REWRITE ACCOUNT-FILE
+               DISPLAY 'CONGELAR'
+               PERFORM 3900-WRITE-LEDGER
+           END-IF.
+
+       3770-ENCERRAR.
+           IF ACCOUNT-STATUS = 'C' THEN
+               PERFORM 8000-WRITE-REJECT-ACCOUNT-STATUS
+           ELSE
+               MOVE 'C' TO ACCOUNT-STATUS
+               REWRITE ACCOUNT-FILE
+               DISPLAY 'ENCERRAR'
+               PERFORM 3900-WRITE-LEDGER
+           END-IF.
+
+       3400-POST-LOAN.
+           MOVE ACCOUNT-ID TO LOAN-ACCOUNT-ID
+           READ ACCOUNT-LOAN
+               KEY IS LOAN-ACCOUNT-ID
+               INVALID KEY
+               MOVE ACCOUNT-IN-AMOUNT TO LOAN-PRINCIPAL
+               MOVE ACCOUNT-IN-AMOUNT TO LOAN-REMAINING-BALANCE
+               MOVE ACCOUNT-IN-LOAN-RATE TO LOAN-RATE
+               MOVE ACCOUNT-IN-LOAN-TERM TO LOAN-TERM
+               MOVE FUNCTION CURRENT-DATE(1:8) TO LOAN-DATE
+               WRITE ACCOUNT-LOAN-RECORD
+               NOT INVALID KEY
+               MOVE LOAN-PRINCIPAL TO WS-LOAN-OLD-PRINCIPAL
+               ADD ACCOUNT-IN-AMOUNT TO LOAN-PRINCIPAL
+               ADD ACCOUNT-IN-AMOUNT TO LOAN-REMAINING-BALANCE
+               COMPUTE LOAN-RATE ROUNDED =
+                   ((WS-LOAN-OLD-PRINCIPAL * LOAN-RATE) +
+                    (ACCOUNT-IN-AMOUNT * ACCOUNT-IN-LOAN-RATE))
+                   / LOAN-PRINCIPAL
+               COMPUTE LOAN-TERM ROUNDED =
+                   ((WS-LOAN-OLD-PRINCIPAL * LOAN-TERM) +
+                    (ACCOUNT-IN-AMOUNT * ACCOUNT-IN-LOAN-TERM))
+                   / LOAN-PRINCIPAL
+               MOVE FUNCTION CURRENT-DATE(1:8) TO LOAN-DATE
+               REWRITE ACCOUNT-LOAN-RECORD
+           END-READ.
+
+       3900-WRITE-LEDGER.
+           MOVE ACCOUNT-ID TO LEDGER-ACCOUNT-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO LEDGER-DATE
+           MOVE ACCOUNT-IN-OPERATION TO LEDGER-OPERATION
+           MOVE WS-LEDGER-AMOUNT TO LEDGER-AMOUNT
+           MOVE ACCOUNT-BALANCE TO LEDGER-BALANCE
+           WRITE ACCOUNT-LEDGER-RECORD.
+
+       8000-WRITE-REJECT-BATCH-SIGNATURE.
+           MOVE WS-REASON-BATCH-SIGNATURE TO REJECT-REASON-CODE
+           MOVE 'LOTE: ASSINATURA DE LOTE INVALIDA'
+               TO REJECT-REASON-TEXT
+           PERFORM 8900-WRITE-REJECT-RECORD.
+
+       8000-WRITE-REJECT-PEOPLE.
+           MOVE WS-REASON-PEOPLE-NOT-FOUND TO REJECT-REASON-CODE
+           MOVE 'PESSOA NAO ENCONTRADA' TO REJECT-REASON-TEXT
+           PERFORM 8900-WRITE-REJECT-RECORD.
+
+       8000-WRITE-REJECT-PEOPLE-SIGNATURE.
+           MOVE WS-REASON-PEOPLE-SIGNATURE TO REJECT-REASON-CODE
+           MOVE 'ASSINATURA NAO CONFERE COM A PESSOA'
+               TO REJECT-REASON-TEXT
+           PERFORM 8900-WRITE-REJECT-RECORD.
+
+       8000-WRITE-REJECT-ACCOUNT-NOT-FOUND.
+           MOVE WS-REASON-ACCOUNT-NOT-FOUND TO REJECT-REASON-CODE
+           MOVE 'CONTA NAO ENCONTRADA' TO REJECT-REASON-TEXT
+           PERFORM 8900-WRITE-REJECT-RECORD.
+
+       8000-WRITE-REJECT-ACCOUNT-STATUS.
+           MOVE WS-REASON-ACCOUNT-STATUS TO REJECT-REASON-CODE
+           MOVE 'CONTA COM STATUS INVALIDO PARA A OPERACAO'
+               TO REJECT-REASON-TEXT
+           PERFORM 8900-WRITE-REJECT-RECORD.
+
+       8000-WRITE-REJECT-ACCOUNT-EXISTS.
+           MOVE WS-REASON-ACCOUNT-EXISTS TO REJECT-REASON-CODE
+           MOVE 'CONTA JA EXISTE' TO REJECT-REASON-TEXT
+           PERFORM 8900-WRITE-REJECT-RECORD.
+
+       8000-WRITE-REJECT-INVALID-OPERATION.
+           MOVE WS-REASON-INVALID-OPERATION TO REJECT-REASON-CODE
+           MOVE 'CODIGO DE OPERACAO INVALIDO' TO REJECT-REASON-TEXT
+           PERFORM 8900-WRITE-REJECT-RECORD.
+
+       8000-WRITE-REJECT-ACCOUNT-OWNER-MISMATCH.
+           MOVE WS-REASON-ACCOUNT-OWNER-MISMATCH TO REJECT-REASON-CODE
+           MOVE 'CONTA NAO PERTENCE A PESSOA INFORMADA'
+               TO REJECT-REASON-TEXT
+           PERFORM 8900-WRITE-REJECT-RECORD.
+
+       8000-WRITE-REJECT-LOAN-AMOUNT.
+           MOVE WS-REASON-LOAN-AMOUNT TO REJECT-REASON-CODE
+           MOVE 'VALOR DE EMPRESTIMO DEVE SER MAIOR QUE ZERO'
+               TO REJECT-REASON-TEXT
+           PERFORM 8900-WRITE-REJECT-RECORD.
+
+       8900-WRITE-REJECT-RECORD.
+           MOVE ACCOUNT-IN-ID TO REJECT-ID
+           MOVE ACCOUNT-IN-PEOPLE-ID TO REJECT-PEOPLE-ID
+           MOVE ACCOUNT-IN-OPERATION TO REJECT-OPERATION
+           MOVE ACCOUNT-IN-SIGNATURE TO REJECT-SIGNATURE
+           MOVE ACCOUNT-IN-AMOUNT TO REJECT-AMOUNT
+           MOVE ACCOUNT-IN-LOAN-RATE TO REJECT-LOAN-RATE
+           MOVE ACCOUNT-IN-LOAN-TERM TO REJECT-LOAN-TERM
+           MOVE ACCOUNT-IN-ACCOUNT-TYPE TO REJECT-ACCOUNT-TYPE
+           MOVE ACCOUNT-IN-CURRENCY TO REJECT-CURRENCY
+           MOVE FUNCTION CURRENT-DATE(1:8) TO REJECT-DATE
+           WRITE ACCOUNT-REJECT-RECORD.
+
+       9000-CLOSE-FILES.
+           MOVE ZERO TO CKPT-COUNT
+           OPEN OUTPUT CHECKPOINT-CTL
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-CTL
+           CLOSE ACCOUNT-IN
+           CLOSE ACCOUNT-REJECT
+           CLOSE ACCOUNT-LEDGER
+           CLOSE ACCOUNT-LOAN
+           CLOSE PEOPLE-RW
+           CLOSE ACCOUNT.
